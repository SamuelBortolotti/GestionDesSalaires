@@ -1,10 +1,122 @@
        identification division.
        program-id. GestionDesSalaires.
-       
+
        environment division.
        configuration section.
-       
+
+       input-output section.
+       file-control.
+           select Employe-Master-File assign to "EMPMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is EM-EmployeID
+               file status is Statut-Empmast.
+           select Transaction-Paie-File assign to "TRANSPAIE"
+               organization is line sequential
+               file status is Statut-Transpaie.
+           select Bulletin-Paie-File assign to "BULLETIN"
+               organization is line sequential
+               file status is Statut-Bulletin.
+           select Erreur-Audit-File assign to "ERRAUDIT"
+               organization is line sequential
+               file status is Statut-Erraudit.
+           select Registre-Paie-File assign to "REGISTRE"
+               organization is line sequential
+               file status is Statut-Registre.
+           select Virement-Bancaire-File assign to "VIREMENT"
+               organization is line sequential
+               file status is Statut-Virement.
+
        data division.
+       file section.
+
+       fd  Employe-Master-File.
+       01  Employe-Master-Record.
+           05  EM-EmployeID           PIC 9(5).
+           05  EM-Nom                 PIC A(30).
+           05  EM-Taux-Horaire        PIC 9(3)V99.
+           05  EM-YTD-Salaire         PIC 9(7)V99.
+           05  EM-YTD-Retenue         PIC 9(7)V99.
+           05  EM-YTD-SalaireNet      PIC 9(7)V99.
+           05  EM-ReferenceBancaire   PIC X(20).
+
+       fd  Transaction-Paie-File.
+       01  Transaction-Paie-Record.
+           05  TP-EmployeID           PIC 9(5).
+           05  TP-Heures-Travaillees  PIC 9(3).
+           05  TP-Heures-Supp         PIC 9(3).
+
+       *> archive imprimable des bulletins de paie, un enregistrement par
+       *> employe et par periode de paie, pour impression et copie d'audit
+       fd  Bulletin-Paie-File.
+       01  Bulletin-Paie-Record.
+           05  BP-Nom                     PIC A(30).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  BP-EmployeID               PIC 9(5).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  BP-Salaire                 PIC ZZZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  BP-RetenueFiscale          PIC ZZZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  BP-RetenueSecuriteSociale  PIC ZZZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  BP-RetenueAssuranceMaladie PIC ZZZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  BP-RetenueRetraite         PIC ZZZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  BP-SalaireNet              PIC ZZZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  BP-YTDSalaire              PIC ZZZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  BP-YTDRetenue              PIC ZZZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  BP-YTDSalaireNet           PIC ZZZZ9.99.
+
+       *> journal des saisies rejetees : le message d'erreur et la valeur
+       *> saisie en cause, pour ne plus avoir a relancer toute la session
+       fd  Erreur-Audit-File.
+       01  Erreur-Audit-Record.
+           05  EA-Erreur                  PIC A(100).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  EA-Saisie                  PIC A(30).
+           05  EA-Saisie-Num REDEFINES EA-Saisie PIC 9(7)V99.
+
+       *> registre de paie : une ligne par employe traite dans le lot, suivie
+       *> d'une ligne sommaire remise a Finance pour le virement bancaire
+       fd  Registre-Paie-File.
+       01  Registre-Paie-Ligne.
+           05  RP-Nom                     PIC A(30).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  RP-EmployeID               PIC 9(5).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  RP-Salaire                 PIC ZZZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  RP-Retenue                 PIC ZZZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  RP-SalaireNet              PIC ZZZZ9.99.
+       01  Registre-Paie-Sommaire.
+           05  RS-Libelle                 PIC X(20) VALUE
+                   'TOTAL EFFECTIF :'.
+           05  RS-Effectif                PIC ZZZ9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  RS-Total-Salaire           PIC ZZZZZZZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  RS-Total-Retenue           PIC ZZZZZZZZ9.99.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  RS-Total-SalaireNet        PIC ZZZZZZZZ9.99.
+
+       *> extrait remis a la banque pour le virement des salaires nets,
+       *> une ligne par employe traite, a la place de la ressaisie manuelle
+       fd  Virement-Bancaire-File.
+       01  Virement-Bancaire-Record.
+           05  VR-EmployeID               PIC 9(5).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  VR-Nom                     PIC A(30).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  VR-ReferenceBancaire       PIC X(20).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  VR-SalaireNet              PIC ZZZZ9.99.
+
        working-storage section.
 
        01  Employe.
@@ -14,126 +126,495 @@
            05  Heures-Travaillees PIC 9(3).
            05  Heures-Supp PIC 9(3).
            05  Salaire            PIC 9(7)V99.
-           05  Taux-Imposition        PIC 9(3)V99 VALUE 0.2.  *> 20% d'imposition
-           05  Retenue                PIC 9(7)V99.
+           05  Retenue-Fiscale        PIC 9(7)V99.
+           05  Retenue-SecuriteSociale PIC 9(7)V99.
+           05  Retenue-AssuranceMaladie PIC 9(7)V99.
+           05  Retenue-Retraite       PIC 9(7)V99.
+           05  Total-Retenues         PIC 9(7)V99.
            05  SalaireNet             PIC 9(7)V99.
+           05  Reference-Bancaire     PIC X(20).
            05  Erreur                 PIC A(100).
-           01  Option                 PIC 9.
+       01  Option                 PIC 9.
+
+       *> taux des cotisations salariales, appliques au Salaire brut
+       01  Taux-SecuriteSociale   PIC 9V999 VALUE 0.062.
+       01  Taux-AssuranceMaladie  PIC 9V999 VALUE 0.015.
+       01  Taux-Retraite          PIC 9V999 VALUE 0.050.
+
+       01  Statut-Empmast      PIC X(02).
+       01  Statut-Transpaie    PIC X(02).
+       01  Statut-Bulletin     PIC X(02).
+       01  Statut-Erraudit     PIC X(02).
+       01  Statut-Registre     PIC X(02).
+       01  Statut-Virement     PIC X(02).
+       01  Fin-Transactions    PIC X(01).
+
+       01  Effectif            PIC 9(5) COMP.
+       01  Total-Salaire       PIC 9(9)V99.
+       01  Total-Retenue       PIC 9(9)V99.
+       01  Total-SalaireNet    PIC 9(9)V99.
+
+       *> bareme d'imposition progressif par tranches, taux marginal applique
+       *> uniquement a la portion de salaire qui tombe dans chaque tranche
+       01  Tranches-Imposition-Valeurs.
+           05  FILLER             PIC 9(7)V99 VALUE 1500.00.
+           05  FILLER             PIC 9V999   VALUE 0.000.
+           05  FILLER             PIC 9(7)V99 VALUE 3500.00.
+           05  FILLER             PIC 9V999   VALUE 0.100.
+           05  FILLER             PIC 9(7)V99 VALUE 7500.00.
+           05  FILLER             PIC 9V999   VALUE 0.200.
+           05  FILLER             PIC 9(7)V99 VALUE 9999999.99.
+           05  FILLER             PIC 9V999   VALUE 0.300.
+       01  Table-Tranches-Imposition
+               REDEFINES Tranches-Imposition-Valeurs.
+           05  Tranche-Imposition OCCURS 4 TIMES.
+               10  TI-Plafond     PIC 9(7)V99.
+               10  TI-Taux        PIC 9V999.
+
+       01  Indice-Tranche      PIC 9(2) COMP.
+       01  Plafond-Precedent   PIC 9(7)V99.
+       01  Montant-Tranche     PIC 9(7)V99.
+
 
-       
        procedure division.
 
+       PERFORM INITIALISATION.
        PERFORM MENU-PRINCIPAL.
+       PERFORM TERMINAISON.
+       GOBACK.
+
+       INITIALISATION.
+           OPEN I-O Employe-Master-File.
+           IF Statut-Empmast = '35' THEN *> fichier maitre inexistant, on le cree
+               OPEN OUTPUT Employe-Master-File
+               CLOSE Employe-Master-File
+               OPEN I-O Employe-Master-File
+           END-IF.
+           OPEN EXTEND Bulletin-Paie-File.
+           IF Statut-Bulletin = '05'
+                   OR Statut-Bulletin = '35' THEN
+               OPEN OUTPUT Bulletin-Paie-File
+           END-IF.
+           OPEN EXTEND Erreur-Audit-File.
+           IF Statut-Erraudit = '05'
+                   OR Statut-Erraudit = '35' THEN
+               OPEN OUTPUT Erreur-Audit-File
+           END-IF.
+
+       TERMINAISON.
+           CLOSE Employe-Master-File.
+           CLOSE Bulletin-Paie-File.
+           CLOSE Erreur-Audit-File.
 
        MENU-PRINCIPAL.
            DISPLAY "========================================".
            DISPLAY "          MENU PRINCIPAL                 ".
            DISPLAY "========================================".
-           DISPLAY "1. Ajouter un Employe".
+           DISPLAY "1. Ajouter/Modifier un Employe".
            DISPLAY "2. Calculer le Salaire".
            DISPLAY "3. Quitter".
+           DISPLAY "4. Traiter la Paie de Tous les Employes".
            DISPLAY "Selectionnez une option : ".
            ACCEPT Option.
 
         EVALUATE Option
                WHEN '1'
-                   PERFORM AJOUTER-EMPLOYE
+                   PERFORM AJOUTER-EMPLOYE THRU AJOUTER-EMPLOYE-EXIT
                WHEN '2'
-                   PERFORM CALCULER-SALAIRE
+                   PERFORM CALCULER-SALAIRE THRU CALCULER-SALAIRE-EXIT
                WHEN '3'
                    DISPLAY "Au revoir !"
+               WHEN '4'
+                   PERFORM TRAITER-PAIE-LOT
                WHEN OTHER
                    DISPLAY "Option invalide. Veuillez reessayer.".
                    PERFORM MENU-PRINCIPAL
-           
+
 
            IF Option NOT = '3' THEN
                PERFORM MENU-PRINCIPAL
            END-IF.
-            
-       AJOUTER-EMPLOYE.
 
-           DISPLAY 'Entrez le nom de l''employe : '.
-           ACCEPT Nom.
-           IF Nom = SPACES THEN *> gestion des erreurs
-               MOVE 'Nom invalide.' TO Erreur
-               DISPLAY Erreur
-               GOBACK
-           END-IF.
+       *> journalise le message courant de Erreur avec la saisie fautive
+       *> deja placee dans EA-Saisie par l'appelant
+       JOURNALISER-ERREUR.
+           MOVE Erreur TO EA-Erreur.
+           WRITE Erreur-Audit-Record.
+
+       *> point d'entree de l'option 1 : on verifie d'abord si l'ID existe
+       *> deja dans le fichier maitre pour basculer vers la modification
+       *> plutot que de risquer un doublon
+       AJOUTER-EMPLOYE.
 
            DISPLAY 'Entrez l''ID de l''employe : '.
            ACCEPT EmployeID.
            IF EmployeID < 1 OR EmployeID > 99999 THEN *> gestion des erreurs
                MOVE 'ID invalide.' TO Erreur
+               MOVE SPACES TO EA-Saisie
+               MOVE EmployeID TO EA-Saisie-Num
+               PERFORM JOURNALISER-ERREUR
                DISPLAY Erreur
-               GOBACK
+               GO TO AJOUTER-EMPLOYE-EXIT
+           END-IF.
+
+           MOVE EmployeID TO EM-EmployeID.
+           READ Employe-Master-File
+               INVALID KEY
+                   PERFORM AJOUTER-NOUVEL-EMPLOYE THRU
+                       AJOUTER-NOUVEL-EMPLOYE-EXIT
+               NOT INVALID KEY
+                   PERFORM MODIFIER-EMPLOYE-CHAMPS THRU
+                       MODIFIER-EMPLOYE-CHAMPS-EXIT
+           END-READ.
+
+       AJOUTER-EMPLOYE-EXIT.
+           EXIT.
+
+       AJOUTER-NOUVEL-EMPLOYE.
+           DISPLAY 'Entrez le nom de l''employe : '.
+           ACCEPT Nom.
+           IF Nom = SPACES THEN *> gestion des erreurs
+               MOVE 'Nom invalide.' TO Erreur
+               MOVE Nom TO EA-Saisie
+               PERFORM JOURNALISER-ERREUR
+               DISPLAY Erreur
+               GO TO AJOUTER-NOUVEL-EMPLOYE-EXIT
            END-IF.
 
            DISPLAY 'Entrez le taux horaire : '.
            ACCEPT Taux-Horaire.
            IF Taux-Horaire <= 0 THEN *> gestion des erreurs
                MOVE 'Taux horaire invalide.' TO Erreur
+               MOVE SPACES TO EA-Saisie
+               MOVE Taux-Horaire TO EA-Saisie-Num
+               PERFORM JOURNALISER-ERREUR
                DISPLAY Erreur
-               GOBACK
+               GO TO AJOUTER-NOUVEL-EMPLOYE-EXIT
            END-IF.
 
            DISPLAY 'Entrez les heures travaillees : '.
            ACCEPT Heures-Travaillees.
            IF Heures-Travaillees < 0 OR Heures-Travaillees > 180 THEN *> gestion des erreurs
                MOVE 'Heures travaillees invalides.' TO Erreur
+               MOVE SPACES TO EA-Saisie
+               MOVE Heures-Travaillees TO EA-Saisie-Num
+               PERFORM JOURNALISER-ERREUR
                DISPLAY Erreur
-               GOBACK
+               GO TO AJOUTER-NOUVEL-EMPLOYE-EXIT
            END-IF.
 
            DISPLAY 'Entrez les heures supplementaires : '.
            ACCEPT Heures-Supp.
            IF Heures-Supp < 0 OR Heures-Supp > 20 THEN *> gestion des erreurs
                MOVE 'Heures supplementaires invalides.' TO Erreur
+               MOVE SPACES TO EA-Saisie
+               MOVE Heures-Supp TO EA-Saisie-Num
+               PERFORM JOURNALISER-ERREUR
                DISPLAY Erreur
-               GOBACK
+               GO TO AJOUTER-NOUVEL-EMPLOYE-EXIT
            END-IF.
 
-       CALCULER-SALAIRE.
-           DISPLAY 'Calcul du salaire...'.
-           
-           DISPLAY 'Entrez le taux horaire : '.
+           DISPLAY 'Entrez la reference bancaire (IBAN/RIB) : '.
+           ACCEPT Reference-Bancaire.
+           IF Reference-Bancaire = SPACES THEN *> gestion des erreurs
+               MOVE 'Reference bancaire invalide.' TO Erreur
+               MOVE Reference-Bancaire TO EA-Saisie
+               PERFORM JOURNALISER-ERREUR
+               DISPLAY Erreur
+               GO TO AJOUTER-NOUVEL-EMPLOYE-EXIT
+           END-IF.
+
+           *> on enregistre l'employe dans le fichier maitre pour ne plus avoir
+           *> a ressaisir son nom et son taux horaire a chaque calcul de paie
+           MOVE EmployeID TO EM-EmployeID.
+           MOVE Nom TO EM-Nom.
+           MOVE Taux-Horaire TO EM-Taux-Horaire.
+           MOVE Reference-Bancaire TO EM-ReferenceBancaire.
+           MOVE 0 TO EM-YTD-Salaire.
+           MOVE 0 TO EM-YTD-Retenue.
+           MOVE 0 TO EM-YTD-SalaireNet.
+           WRITE Employe-Master-Record
+               INVALID KEY
+                   MOVE 'Employe deja existant.' TO Erreur
+                   MOVE SPACES TO EA-Saisie
+                   MOVE EmployeID TO EA-Saisie-Num
+                   PERFORM JOURNALISER-ERREUR
+                   DISPLAY Erreur
+           END-WRITE.
+
+       AJOUTER-NOUVEL-EMPLOYE-EXIT.
+           EXIT.
+
+       *> employe deja connu : on ne touche qu'au nom, au taux horaire et a
+       *> la reference bancaire ; les cumuls annuels restent intacts
+       MODIFIER-EMPLOYE-CHAMPS.
+           DISPLAY 'Employe existant : ' EM-Nom.
+           DISPLAY 'Entrez le nouveau nom de l''employe : '.
+           ACCEPT Nom.
+           IF Nom = SPACES THEN *> gestion des erreurs
+               MOVE 'Nom invalide.' TO Erreur
+               MOVE Nom TO EA-Saisie
+               PERFORM JOURNALISER-ERREUR
+               DISPLAY Erreur
+               GO TO MODIFIER-EMPLOYE-CHAMPS-EXIT
+           END-IF.
+
+           DISPLAY 'Entrez le nouveau taux horaire : '.
            ACCEPT Taux-Horaire.
-           IF Taux-Horaire <= 0 THEN
+           IF Taux-Horaire <= 0 THEN *> gestion des erreurs
                MOVE 'Taux horaire invalide.' TO Erreur
+               MOVE SPACES TO EA-Saisie
+               MOVE Taux-Horaire TO EA-Saisie-Num
+               PERFORM JOURNALISER-ERREUR
+               DISPLAY Erreur
+               GO TO MODIFIER-EMPLOYE-CHAMPS-EXIT
+           END-IF.
+
+           DISPLAY 'Entrez le nouveau RIB/IBAN bancaire : '.
+           ACCEPT Reference-Bancaire.
+           IF Reference-Bancaire = SPACES THEN *> gestion des erreurs
+               MOVE 'Reference bancaire invalide.' TO Erreur
+               MOVE Reference-Bancaire TO EA-Saisie
+               PERFORM JOURNALISER-ERREUR
                DISPLAY Erreur
-               GOBACK
+               GO TO MODIFIER-EMPLOYE-CHAMPS-EXIT
            END-IF.
 
+           MOVE Nom TO EM-Nom.
+           MOVE Reference-Bancaire TO EM-ReferenceBancaire.
+           MOVE Taux-Horaire TO EM-Taux-Horaire.
+           REWRITE Employe-Master-Record.
+           DISPLAY 'Employe mis a jour.'.
+
+       MODIFIER-EMPLOYE-CHAMPS-EXIT.
+           EXIT.
+
+       CALCULER-SALAIRE.
+           DISPLAY 'Calcul du salaire...'.
+
+           DISPLAY 'Entrez l''ID de l''employe : '.
+           ACCEPT EmployeID.
+           MOVE EmployeID TO EM-EmployeID.
+           READ Employe-Master-File
+               INVALID KEY
+                   MOVE 'Employe inconnu.' TO Erreur
+                   MOVE SPACES TO EA-Saisie
+                   MOVE EmployeID TO EA-Saisie-Num
+                   PERFORM JOURNALISER-ERREUR
+                   DISPLAY Erreur
+                   GO TO CALCULER-SALAIRE-EXIT
+           END-READ.
+           MOVE EM-Nom TO Nom.
+           MOVE EM-Taux-Horaire TO Taux-Horaire.
+           MOVE EM-ReferenceBancaire TO Reference-Bancaire.
+
            DISPLAY 'Entrez les heures travaillees : '.
            ACCEPT Heures-Travaillees.
            IF Heures-Travaillees < 0 OR Heures-Travaillees > 180 THEN
                MOVE 'Heures travaillees invalides.' TO Erreur
+               MOVE SPACES TO EA-Saisie
+               MOVE Heures-Travaillees TO EA-Saisie-Num
+               PERFORM JOURNALISER-ERREUR
                DISPLAY Erreur
-               GOBACK
+               GO TO CALCULER-SALAIRE-EXIT
            END-IF.
 
            DISPLAY 'Entrez les heures supplementaires : '.
            ACCEPT Heures-Supp.
            IF Heures-Supp < 0 OR Heures-Supp > 20 THEN
                MOVE 'Heures supplementaires invalides.' TO Erreur
+               MOVE SPACES TO EA-Saisie
+               MOVE Heures-Supp TO EA-Saisie-Num
+               PERFORM JOURNALISER-ERREUR
                DISPLAY Erreur
-               GOBACK
+               GO TO CALCULER-SALAIRE-EXIT
            END-IF.
 
+           PERFORM CALCULER-MONTANTS-PAIE.
+
+       CALCULER-SALAIRE-EXIT.
+           EXIT.
+
+       CALCULER-MONTANTS-PAIE.
            COMPUTE Salaire = (Heures-Travaillees * Taux-Horaire) +
                               (Heures-Supp * Taux-Horaire * 1.5).
-           
-           COMPUTE Retenue = Salaire * Taux-Imposition.
-           COMPUTE SalaireNet = Salaire - Retenue.
+
+           PERFORM CALCULER-IMPOT-PROGRESSIF.
+           COMPUTE Retenue-SecuriteSociale =
+               Salaire * Taux-SecuriteSociale.
+           COMPUTE Retenue-AssuranceMaladie =
+               Salaire * Taux-AssuranceMaladie.
+           COMPUTE Retenue-Retraite = Salaire * Taux-Retraite.
+           COMPUTE Total-Retenues = Retenue-Fiscale
+               + Retenue-SecuriteSociale
+               + Retenue-AssuranceMaladie
+               + Retenue-Retraite.
+           COMPUTE SalaireNet = Salaire - Total-Retenues.
 
            DISPLAY 'Bulletin de Paie:'.
            DISPLAY 'Nom : ' Nom.
            DISPLAY 'ID : ' EmployeID.
            DISPLAY 'Salaire Total : ' Salaire.
-           DISPLAY 'Retenue Fiscale : ' Retenue.
+           DISPLAY 'Retenue Fiscale : ' Retenue-Fiscale.
+           DISPLAY 'Retenue Securite Sociale : '
+               Retenue-SecuriteSociale.
+           DISPLAY 'Retenue Assurance Maladie : '
+               Retenue-AssuranceMaladie.
+           DISPLAY 'Retenue Retraite : ' Retenue-Retraite.
            DISPLAY 'Salaire Net : ' SalaireNet.
-        
-           GOBACK.
 
-  
+           *> cumul annuel de l'employe, reporte sur le fichier maitre pour
+           *> les entretiens annuels et la declaration fiscale de fin d'annee
+           ADD Salaire TO EM-YTD-Salaire.
+           ADD Total-Retenues TO EM-YTD-Retenue.
+           ADD SalaireNet TO EM-YTD-SalaireNet.
+           REWRITE Employe-Master-Record.
+
+           DISPLAY 'Cumul Annuel Salaire : ' EM-YTD-Salaire.
+           DISPLAY 'Cumul Annuel Retenues : ' EM-YTD-Retenue.
+           DISPLAY 'Cumul Annuel Salaire Net : ' EM-YTD-SalaireNet.
+
+           MOVE Nom TO BP-Nom.
+           MOVE EmployeID TO BP-EmployeID.
+           MOVE Salaire TO BP-Salaire.
+           MOVE Retenue-Fiscale TO BP-RetenueFiscale.
+           MOVE Retenue-SecuriteSociale TO BP-RetenueSecuriteSociale.
+           MOVE Retenue-AssuranceMaladie TO BP-RetenueAssuranceMaladie.
+           MOVE Retenue-Retraite TO BP-RetenueRetraite.
+           MOVE SalaireNet TO BP-SalaireNet.
+           MOVE EM-YTD-Salaire TO BP-YTDSalaire.
+           MOVE EM-YTD-Retenue TO BP-YTDRetenue.
+           MOVE EM-YTD-SalaireNet TO BP-YTDSalaireNet.
+           WRITE Bulletin-Paie-Record.
+
+       *> applique le bareme d'imposition progressif au Salaire courant et
+       *> place le resultat dans Retenue-Fiscale
+       CALCULER-IMPOT-PROGRESSIF.
+           MOVE 0 TO Retenue-Fiscale.
+           MOVE 0 TO Plafond-Precedent.
+           PERFORM APPLIQUER-TRANCHE-IMPOSITION
+               VARYING Indice-Tranche FROM 1 BY 1
+               UNTIL Indice-Tranche > 4.
+
+       APPLIQUER-TRANCHE-IMPOSITION.
+           IF Salaire > Plafond-Precedent THEN
+               IF Salaire < TI-Plafond(Indice-Tranche) THEN
+                   COMPUTE Montant-Tranche =
+                       Salaire - Plafond-Precedent
+               ELSE
+                   COMPUTE Montant-Tranche =
+                       TI-Plafond(Indice-Tranche)
+                           - Plafond-Precedent
+               END-IF
+               COMPUTE Retenue-Fiscale = Retenue-Fiscale +
+                   (Montant-Tranche * TI-Taux(Indice-Tranche))
+           END-IF.
+           MOVE TI-Plafond(Indice-Tranche) TO Plafond-Precedent.
+
+       *> traitement en lot : calcule la paie de tous les employes a partir
+       *> du fichier de transactions de la periode (EmployeID, heures, heures supp)
+       TRAITER-PAIE-LOT.
+           OPEN INPUT Transaction-Paie-File.
+           IF Statut-Transpaie = '35' THEN
+               DISPLAY 'Fichier de transactions introuvable.'
+           ELSE
+               OPEN OUTPUT Registre-Paie-File
+               OPEN OUTPUT Virement-Bancaire-File
+               IF Statut-Registre NOT = '00'
+                       OR Statut-Virement NOT = '00' THEN
+                   DISPLAY
+                       'Fichier registre ou virement inaccessible.'
+                   CLOSE Transaction-Paie-File
+               ELSE
+                   MOVE 0 TO Effectif
+                   MOVE 0 TO Total-Salaire
+                   MOVE 0 TO Total-Retenue
+                   MOVE 0 TO Total-SalaireNet
+                   MOVE 'N' TO Fin-Transactions
+                   PERFORM LIRE-TRANSACTION-SUIVANTE
+                   PERFORM TRAITER-TRANSACTION-COURANTE
+                       UNTIL Fin-Transactions = 'O'
+                   PERFORM ECRIRE-SOMMAIRE-REGISTRE
+                   CLOSE Transaction-Paie-File
+                   CLOSE Registre-Paie-File
+                   CLOSE Virement-Bancaire-File
+               END-IF
+           END-IF.
+
+       LIRE-TRANSACTION-SUIVANTE.
+           READ Transaction-Paie-File
+               AT END
+                   MOVE 'O' TO Fin-Transactions
+           END-READ.
+
+       TRAITER-TRANSACTION-COURANTE.
+           MOVE TP-EmployeID TO EmployeID.
+           MOVE TP-EmployeID TO EM-EmployeID.
+           READ Employe-Master-File
+               INVALID KEY
+                   MOVE 'Employe inconnu dans le lot.' TO Erreur
+                   MOVE SPACES TO EA-Saisie
+                   MOVE TP-EmployeID TO EA-Saisie-Num
+                   PERFORM JOURNALISER-ERREUR
+                   DISPLAY Erreur
+           NOT INVALID KEY
+                   MOVE EM-Nom TO Nom
+                   MOVE EM-Taux-Horaire TO Taux-Horaire
+                   MOVE EM-ReferenceBancaire TO Reference-Bancaire
+                   MOVE TP-Heures-Travaillees TO Heures-Travaillees
+                   MOVE TP-Heures-Supp TO Heures-Supp
+                   IF Heures-Travaillees < 0 OR
+                           Heures-Travaillees > 180 THEN
+                       MOVE 'Heures travaillees invalides dans le lot.'
+                           TO Erreur
+                       MOVE SPACES TO EA-Saisie
+                       MOVE Heures-Travaillees TO EA-Saisie-Num
+                       PERFORM JOURNALISER-ERREUR
+                       DISPLAY Erreur
+                   ELSE
+                       IF Heures-Supp < 0 OR Heures-Supp > 20 THEN
+                           MOVE 'Heures supp. invalides dans le lot.'
+                               TO Erreur
+                           MOVE SPACES TO EA-Saisie
+                           MOVE Heures-Supp TO EA-Saisie-Num
+                           PERFORM JOURNALISER-ERREUR
+                           DISPLAY Erreur
+                       ELSE
+                           PERFORM CALCULER-MONTANTS-PAIE
+                           PERFORM ECRIRE-LIGNE-REGISTRE
+                       END-IF
+                   END-IF
+           END-READ.
+           PERFORM LIRE-TRANSACTION-SUIVANTE.
+
+       *> ajoute l'employe courant au registre de paie et aux cumuls de
+       *> l'entete de synthese remise a Finance, et lui ajoute la ligne
+       *> de virement correspondante afin que les deux fichiers remis a
+       *> Finance decrivent exactement le meme lot d'employes
+       ECRIRE-LIGNE-REGISTRE.
+           MOVE Nom TO RP-Nom.
+           MOVE EmployeID TO RP-EmployeID.
+           MOVE Salaire TO RP-Salaire.
+           MOVE Total-Retenues TO RP-Retenue.
+           MOVE SalaireNet TO RP-SalaireNet.
+           WRITE Registre-Paie-Ligne.
+
+           ADD 1 TO Effectif.
+           ADD Salaire TO Total-Salaire.
+           ADD Total-Retenues TO Total-Retenue.
+           ADD SalaireNet TO Total-SalaireNet.
+
+           MOVE EmployeID TO VR-EmployeID.
+           MOVE Nom TO VR-Nom.
+           MOVE Reference-Bancaire TO VR-ReferenceBancaire.
+           MOVE SalaireNet TO VR-SalaireNet.
+           WRITE Virement-Bancaire-Record.
+
+       ECRIRE-SOMMAIRE-REGISTRE.
+           MOVE Effectif TO RS-Effectif.
+           MOVE Total-Salaire TO RS-Total-Salaire.
+           MOVE Total-Retenue TO RS-Total-Retenue.
+           MOVE Total-SalaireNet TO RS-Total-SalaireNet.
+           WRITE Registre-Paie-Sommaire.
+
        end program GestionDesSalaires.
